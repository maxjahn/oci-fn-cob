@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    CHKPTREC.CPY
+000300*    RECORD LAYOUT FOR THE CHECKPOINT FILE (CHKPT).
+000400*    ONE RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL SYSIN
+000500*    RECORDS SO A LONG ROSTER BATCH RUN THAT ABENDS CAN BE
+000600*    RESTARTED FROM THE LAST CHECKPOINT INSTEAD OF FROM THE TOP.
+000700*
+000800*    MAINTENANCE HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    08/08/26   RJH  ORIGINAL.
+001100******************************************************************
+001200 01  CHECKPOINT-RECORD.
+001300     05  CK-TIMESTAMP            PIC X(16).
+001400     05  FILLER                  PIC X(01).
+001500     05  CK-RECORD-NO            PIC 9(07).
