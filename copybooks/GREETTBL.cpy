@@ -0,0 +1,61 @@
+000100******************************************************************
+000200*    GREETTBL.CPY
+000300*    COMPILE-TIME GREETING TEMPLATE TABLE, KEYED BY A TWO-
+000400*    CHARACTER LANGUAGE CODE.  GT-LEN IS THE EXACT NUMBER OF
+000500*    SIGNIFICANT BYTES IN GT-TEMPLATE (INCLUDING THE TRAILING
+000600*    SEPARATOR SPACE), SINCE THE TEMPLATES THEMSELVES ARE
+000700*    RIGHT-PADDED WITH FILLER SPACE TO A COMMON WIDTH.  A NEW
+000800*    LANGUAGE IS ADDED BY ADDING ONE MORE ENTRY BELOW AND
+000900*    BUMPING THE OCCURS COUNT - NO PROCEDURE DIVISION CHANGES
+001000*    ARE NEEDED.
+001100*
+001200*    MAINTENANCE HISTORY
+001300*    DATE       INIT DESCRIPTION
+001400*    08/08/26   RJH  ORIGINAL - EN/ES/FR/DE/PT.
+001500******************************************************************
+001510*
+001520*    MAINTENANCE HISTORY (CONTINUED)
+001530*    DATE       INIT DESCRIPTION
+001540*    08/08/26   RJH  ADDED MODE-TABLE (FORMAL/INFORMAL/HOLIDAY
+001545*                    GREETING-MODE TEMPLATES, KEYED SEPARATELY
+001550*                    FROM THE LANGUAGE TABLE ABOVE).
+001555******************************************************************
+001600 01  GREETING-TABLE-DATA.
+001700     05  FILLER              PIC X(02) VALUE "EN".
+001800     05  FILLER              PIC X(20) VALUE "Hello, ".
+001900     05  FILLER              PIC 9(02) VALUE 07.
+002000     05  FILLER              PIC X(02) VALUE "ES".
+002100     05  FILLER              PIC X(20) VALUE "Hola, ".
+002200     05  FILLER              PIC 9(02) VALUE 06.
+002300     05  FILLER              PIC X(02) VALUE "FR".
+002400     05  FILLER              PIC X(20) VALUE "Bonjour, ".
+002500     05  FILLER              PIC 9(02) VALUE 09.
+002600     05  FILLER              PIC X(02) VALUE "DE".
+002700     05  FILLER              PIC X(20) VALUE "Hallo, ".
+002800     05  FILLER              PIC 9(02) VALUE 07.
+002900     05  FILLER              PIC X(02) VALUE "PT".
+003000     05  FILLER              PIC X(20) VALUE "Ola, ".
+003100     05  FILLER              PIC 9(02) VALUE 05.
+003200 01  GREETING-TABLE REDEFINES GREETING-TABLE-DATA.
+003300     05  GT-ENTRY            OCCURS 5 TIMES
+003400                             INDEXED BY GT-IDX.
+003500         10  GT-LANG-CODE    PIC X(02).
+003600         10  GT-TEMPLATE     PIC X(20).
+003700         10  GT-LEN          PIC 9(02).
+003710 01  MODE-TABLE-DATA.
+003720     05  FILLER              PIC X(08) VALUE "FORMAL".
+003730     05  FILLER              PIC X(20) VALUE "Dear ".
+003740     05  FILLER              PIC 9(02) VALUE 05.
+003750     05  FILLER              PIC X(08) VALUE "INFORMAL".
+003760     05  FILLER              PIC X(20) VALUE "Hey ".
+003770     05  FILLER              PIC 9(02) VALUE 04.
+003780     05  FILLER              PIC X(08) VALUE "HOLIDAY".
+003790     05  FILLER              PIC X(20)
+003795         VALUE "Season's Greetings, ".
+003800     05  FILLER              PIC 9(02) VALUE 20.
+003810 01  MODE-TABLE REDEFINES MODE-TABLE-DATA.
+003820     05  MO-ENTRY            OCCURS 3 TIMES
+003830                             INDEXED BY MO-IDX.
+003840         10  MO-MODE-CODE    PIC X(08).
+003850         10  MO-TEMPLATE     PIC X(20).
+003860         10  MO-LEN          PIC 9(02).
