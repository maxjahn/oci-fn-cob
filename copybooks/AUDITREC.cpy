@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    AUDITREC.CPY
+000300*    RECORD LAYOUT FOR THE GREETING AUDIT LOG (AUDITLOG).
+000400*    ONE RECORD IS WRITTEN FOR EVERY GREETING FN_COB PRODUCES,
+000500*    SO INVOCATION COUNTS CAN BE RECONCILED AGAINST USAGE
+000600*    REPORTS AND DISPUTED GREETINGS CAN BE TRACED BACK TO THE
+000700*    RAW INPUT THAT CAUSED THEM.
+000800*
+000900*    MAINTENANCE HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    08/08/26   RJH  ORIGINAL.
+001200******************************************************************
+001300 01  AUDIT-RECORD.
+001400     05  AU-TIMESTAMP            PIC X(16).
+001500     05  FILLER                  PIC X(01).
+001600     05  AU-NAME                 PIC X(80).
+001700     05  FILLER                  PIC X(01).
+001800     05  AU-RAW-INPUT             PIC X(255).
