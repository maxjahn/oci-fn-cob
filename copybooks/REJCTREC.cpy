@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    REJCTREC.CPY
+000300*    RECORD LAYOUT FOR THE REJECT LOG (REJLOG).
+000400*    HOLDS INPUT RECORDS THAT FAILED EDIT SO THE SOURCE FEED CAN
+000500*    BE CORRECTED INSTEAD OF US DISCOVERING BAD GREETINGS ONLY
+000600*    WHEN A CUSTOMER CALLS IN CONFUSED.
+000700*
+000800*    MAINTENANCE HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    08/08/26   RJH  ORIGINAL.
+001100******************************************************************
+001200 01  REJECT-RECORD.
+001300     05  RJ-TIMESTAMP            PIC X(16).
+001400     05  FILLER                  PIC X(01).
+001500     05  RJ-RECORD-NO            PIC 9(07).
+001600     05  FILLER                  PIC X(01).
+001700     05  RJ-REASON-CODE          PIC 9(02).
+001800     05  FILLER                  PIC X(01).
+001900     05  RJ-REASON-TEXT          PIC X(20).
+002000     05  FILLER                  PIC X(01).
+002100     05  RJ-RAW-INPUT            PIC X(80).
