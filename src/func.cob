@@ -1,25 +1,725 @@
-*******> Sample for running COBOL code with fn
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FN_COB.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-           FD SYSIN.
-           01 LN PIC X(80).
-               88 EOF VALUE HIGH-VALUES.
-       WORKING-STORAGE SECTION.
-       01 WS-STDIN GLOBAL PIC X(255).
-       01 W-IDX PIC 9(2) VALUE ZERO.     
-       PROCEDURE DIVISION.
-           ACCEPT WS-STDIN.
-           UNSTRING WS-STDIN DELIMITED ALL SPACE
-           INTO WS-STDIN COUNT W-IDX
-           IF W-IDX > 0 THEN
-               DISPLAY "Hello, " WS-STDIN(1:W-IDX) "!"
-             ELSE
-               DISPLAY "Hello, World!"
-           END-IF
-       STOP RUN.
+000100******************************************************************
+000110*    FN_COB - OCI FUNCTION GREETING PROGRAM
+000120*
+000130*    AUTHOR.          R J HARGROVE.
+000140*    INSTALLATION.    DATA PROCESSING - BATCH SYSTEMS.
+000150*    DATE-WRITTEN.    01/05/19.
+000160*
+000170*    BUILDS A GREETING FROM A NAME SUPPLIED ON SYSIN, READ IN A
+000180*    LOOP UNTIL END OF FILE SO A ROSTER OF NAMES (ONE PER LINE)
+000190*    IS GREETED IN A SINGLE JOB RUN.  THE FULL NAME ON EACH LINE
+000200*    IS KEPT INTACT RATHER THAN TRUNCATED AT THE FIRST SPACE, SO
+000210*    MULTI-WORD NAMES COME THROUGH WHOLE.  EVERY SUCCESSFUL
+000220*    GREETING IS LOGGED TO AUDITLOG (TRIMMED NAME, RAW INPUT AND
+000230*    A TIMESTAMP) SO INVOCATION COUNTS CAN BE RECONCILED AND
+000240*    DISPUTED GREETINGS TRACED BACK TO THE INPUT THAT CAUSED
+000250*    THEM.  INPUT THAT FAILS EDIT (BLANK, TOO LONG, OR CONTAINING
+000260*    NON-ALPHABETIC CHARACTERS) IS REJECTED RATHER THAN GREETED,
+000270*    AND LOGGED TO REJLOG WITH A REASON CODE.  THE SYSIN LINE MAY
+000280*    CARRY A SECOND, COMMA-DELIMITED FIELD NAMING THE LANGUAGE
+000290*    THE GREETING SHOULD BE BUILT IN (EN/ES/FR/DE/PT); A MISSING
+000300*    OR UNRECOGNIZED CODE DEFAULTS TO ENGLISH.  A CHECKPOINT IS
+000310*    WRITTEN TO CHKPT EVERY N RECORDS (N FROM THE
+000320*    FN_COB_CHECKPOINT_INTERVAL ENVIRONMENT VARIABLE, DEFAULT 100)
+000330*    SO A LONG BATCH RUN CAN BE RESTARTED FROM THE LAST CHECKPOINT
+000340*    INSTEAD OF FROM THE TOP OF THE ROSTER.  A SECOND ENTRY POINT,
+000350*    FN_COB_GREET, LETS A DRIVER PROGRAM CALL DIRECTLY FOR ONE
+000360*    GREETING WITHOUT GOING THROUGH SYSIN OR ANY OF THE LOG FILES.
+000370*    A THIRD COMMA-DELIMITED FIELD MAY CARRY A CUSTOMER ID IN
+000380*    PLACE OF A TYPED NAME; CRMLKUP IS CALLED TO RESOLVE IT TO
+000390*    THE CUSTOMER'S NAME OF RECORD, WHICH THEN DRIVES THE
+000400*    GREETING AND OVERRIDES ANY FREE-TEXT NAME ALSO ON THE LINE.
+000410*    A FOURTH COMMA-DELIMITED FIELD MAY CARRY A GREETING MODE -
+000420*    FORMAL/INFORMAL/HOLIDAY - SELECTING AMONG "DEAR ", "HEY " AND
+000430*    "SEASON'S GREETINGS, " IN PLACE OF THE LANGUAGE TABLE'S
+000440*    ENGLISH "HELLO, ".  A NON-ENGLISH LANGUAGE CODE STILL TAKES
+000450*    PRECEDENCE OVER THE MODE, SINCE THERE IS NO LOCALIZED FORMAL
+000460*    OR HOLIDAY PHRASING TO OFFER.
+000470*
+000480*    MAINTENANCE HISTORY
+000490*    DATE       INIT DESCRIPTION
+000500*    01/05/19   RJH  ORIGINAL - SINGLE ACCEPT, FIRST TOKEN ONLY.
+000510*    08/08/26   RJH  OPEN/READ SYSIN IN A LOOP UNTIL EOF INSTEAD
+000520*                    OF A SINGLE ACCEPT, FOR ROSTER BATCH RUNS.
+000530*                    FULL NAME PRESERVED INSTEAD OF FIRST TOKEN.
+000540*                    AUDIT LOG ADDED FOR EVERY GREETING PRODUCED.
+000550*                    MALFORMED INPUT NOW REJECTED AND LOGGED TO
+000560*                    REJLOG WITH A REASON CODE INSTEAD OF BEING
+000570*                    SILENTLY MIS-GREETED.  GREETING SALUTATION IS
+000580*                    NOW KEYED OFF AN OPTIONAL LANGUAGE CODE ON
+000590*                    THE SYSIN LINE.  CHECKPOINT/RESTART SUPPORT
+000600*                    ADDED FOR LONG SYSIN BATCH RUNS.  END-OF-JOB
+000610*                    SUMMARY TOTALS ADDED.  FN_COB_GREET ENTRY
+000620*                    POINT ADDED SO FN_COB CAN BE CALLED DIRECTLY
+000630*                    FOR ONE GREETING.  CUSTOMER ID LOOKUP (VIA
+000640*                    CRMLKUP) ADDED AS AN ALTERNATIVE TO A TYPED
+000650*                    NAME.  SELECTABLE GREETING MODE (FORMAL/
+000660*                    INFORMAL/HOLIDAY) ADDED AS A FOURTH INPUT
+000670*                    FIELD, WITH LANGUAGE CODE TAKING PRECEDENCE
+000680*                    OVER MODE WHEN BOTH ARE PRESENT.
+000690******************************************************************
+000700 IDENTIFICATION DIVISION.
+000710 PROGRAM-ID. FN_COB.
+000720 AUTHOR. R J HARGROVE.
+000730 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+000740 DATE-WRITTEN. 01/05/19.
+000750 ENVIRONMENT DIVISION.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT SYSIN ASSIGN TO KEYBOARD
+000790         ORGANIZATION LINE SEQUENTIAL
+000800         FILE STATUS IS WS-SYSIN-STATUS.
+000810
+000820     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000830         ORGANIZATION LINE SEQUENTIAL
+000840         FILE STATUS IS WS-AUDIT-STATUS.
+000850
+000860     SELECT REJECT-FILE ASSIGN TO REJLOG
+000870         ORGANIZATION LINE SEQUENTIAL
+000880         FILE STATUS IS WS-REJECT-STATUS.
+000890
+000900     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+000910         ORGANIZATION LINE SEQUENTIAL
+000920         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000930
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960 FD  SYSIN.
+000970 01  LN                          PIC X(80).
+000980     88  EOF                     VALUE HIGH-VALUES.
+000990
+001000 FD  AUDIT-FILE.
+001010     COPY AUDITREC.
+001020
+001030 FD  REJECT-FILE.
+001040     COPY REJCTREC.
+001050
+001060 FD  CHECKPOINT-FILE.
+001070     COPY CHKPTREC.
+001080
+001090 WORKING-STORAGE SECTION.
+001100     COPY GREETTBL.
+001110 01  WS-SYSIN-STATUS             PIC X(02) VALUE "00".
+001120 01  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+001130 01  WS-REJECT-STATUS            PIC X(02) VALUE "00".
+001140 01  WS-CHECKPOINT-STATUS        PIC X(02) VALUE "00".
+001150 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 100.
+001160 01  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP VALUE ZERO.
+001170 01  WS-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE ZERO.
+001180 01  WS-RESTART-POINT            PIC 9(07) COMP VALUE ZERO.
+001190 01  WS-ENV-INTERVAL             PIC X(07) VALUE SPACES.
+001200 01  WS-ENV-LEN                  PIC 9(03) COMP VALUE ZERO.
+001210 01  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+001220 01  WS-GREETINGS-OK             PIC 9(07) COMP VALUE ZERO.
+001230 01  WS-RECS-REJECTED            PIC 9(07) COMP VALUE ZERO.
+001240 01  WS-RECS-SKIPPED             PIC 9(07) COMP VALUE ZERO.
+001250 01  WS-AUDIT-OPEN-FLAG          PIC X(01) VALUE "N".
+001260     88  WS-AUDIT-IS-OPEN            VALUE "Y".
+001270 01  WS-STDIN GLOBAL             PIC X(255) VALUE SPACES.
+001280 01  WS-STDIN-LEN                PIC 9(03) COMP VALUE ZERO.
+001290 01  WS-SPLIT-CNT-NAME           PIC 9(03) COMP VALUE ZERO.
+001300 01  WS-SPLIT-CNT-LANG           PIC 9(03) COMP VALUE ZERO.
+001310 01  WS-SPLIT-CNT-CUST           PIC 9(03) COMP VALUE ZERO.
+001320 01  WS-SPLIT-CNT-MODE           PIC 9(03) COMP VALUE ZERO.
+001330 01  WS-RAW-NAME                 PIC X(80)  VALUE SPACES.
+001340 01  WS-RAW-LANG-CODE            PIC X(02)  VALUE SPACES.
+001350 01  WS-GREETING-PREFIX          PIC X(20)  VALUE SPACES.
+001360 01  WS-PREFIX-LEN               PIC 9(03) COMP VALUE ZERO.
+001370 01  WS-TRAILING-SPACES          PIC 9(03) COMP VALUE ZERO.
+001380 01  WS-NAME-LEN                 PIC 9(03) COMP VALUE ZERO.
+001390 01  W-IDX                       PIC 9(03) VALUE ZERO.
+001400 01  WS-TS-DATE                  PIC 9(08) VALUE ZERO.
+001410 01  WS-TS-TIME                  PIC 9(08) VALUE ZERO.
+001420 01  WS-TIMESTAMP                PIC X(16) VALUE SPACES.
+001430 01  WS-RECORD-NO                PIC 9(07) COMP VALUE ZERO.
+001440 01  WS-REJECT-REASON            PIC 9(02) VALUE ZERO.
+001450     88  WS-REASON-NONE              VALUE 00.
+001460     88  WS-REASON-BLANK-INPUT       VALUE 01.
+001470     88  WS-REASON-OVERFLOW          VALUE 02.
+001480     88  WS-REASON-NON-ALPHA         VALUE 03.
+001490     88  WS-REASON-CUST-NOTFOUND     VALUE 04.
+001500 01  WS-REASON-TEXT              PIC X(20) VALUE SPACES.
+001510 01  WS-RAW-CUSTOMER-ID          PIC X(10) VALUE SPACES.
+001520 01  WS-CRM-NAME                 PIC X(60) VALUE SPACES.
+001530 01  WS-CRM-FOUND-FLAG           PIC X(01) VALUE SPACES.
+001540 01  WS-RAW-MODE                 PIC X(08) VALUE SPACES.
+001550 01  WS-LANG-IS-ENGLISH          PIC X(01) VALUE "N".
+001560     88  WS-LANG-USES-ENGLISH        VALUE "Y".
+001570 LINKAGE SECTION.
+001580 01  FN-IN-NAME                  PIC X(60).
+001590 01  FN-OUT-GREETING             PIC X(80).
+001600 PROCEDURE DIVISION.
+001610******************************************************************
+001620*    0000-MAINLINE
+001630******************************************************************
+001640 0000-MAINLINE.
+001650     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001660     PERFORM 2000-PROCESS-SYSIN THRU 2000-EXIT
+001670     PERFORM 8000-PRODUCE-SUMMARY THRU 8000-EXIT
+001680     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001690     GOBACK.
+001700
+001710******************************************************************
+001720*    FN_COB_GREET
+001730*    A SECOND ENTRY POINT INTO THIS SAME LOAD MODULE, FOR A
+001740*    DRIVER PROGRAM THAT WANTS ONE GREETING BUILT AND RETURNED
+001750*    DIRECTLY RATHER THAN RUNNING THE SYSIN BATCH LOOP.  A MAIN
+001760*    PROCEDURE DIVISION HEADER CANNOT CARRY A USING CLAUSE AND
+001770*    STILL BUILD AS AN EXECUTABLE, SO THE CALLABLE INTERFACE IS
+001780*    GIVEN HERE AS A SEPARATE ENTRY INSTEAD - FN_COB STILL RUNS
+001790*    STANDALONE, UNCHANGED, WHEN IT IS THE RUN UNIT'S INITIAL
+001800*    PROGRAM.
+001810******************************************************************
+001820 0001-FN-COB-GREET-ENTRY.
+001830 ENTRY "FN_COB_GREET" USING FN-IN-NAME, FN-OUT-GREETING.
+001840     PERFORM 4000-BUILD-GREETING-FOR-CALLER THRU 4000-EXIT
+001850     GOBACK.
+001860
+001870******************************************************************
+001880*    1000-INITIALIZE
+001890*    AUDIT-FILE AND REJECT-FILE ARE OPENED EXTEND (FALLING BACK TO
+001900*    OUTPUT ONLY WHEN THEY DO NOT YET EXIST), THE SAME AS
+001910*    CHECKPOINT-FILE BELOW, SO A RESTARTED RUN APPENDS TO THE
+001920*    EXISTING AUDIT/REJECT TRAIL INSTEAD OF TRUNCATING AWAY THE
+001930*    LOG ENTRIES A PRIOR, INTERRUPTED RUN ALREADY WROTE.  A FATAL
+001940*    OPEN FAILURE ON ANY OF THE FOUR FILES IS REPORTED TO THE
+001950*    OPERATOR AND THE RUN IS STOPPED, RATHER THAN LEFT TO FAIL
+001960*    LATER WITH NO EXPLANATION ON THE FIRST READ OR WRITE AGAINST
+001970*    AN UNOPENED FILE.
+001980******************************************************************
+001990 1000-INITIALIZE.
+002000     OPEN INPUT SYSIN
+002010     IF WS-SYSIN-STATUS NOT = "00"
+002020         DISPLAY "FN_COB: UNABLE TO OPEN SYSIN, STATUS "
+002030             WS-SYSIN-STATUS
+002040         GOBACK
+002050     END-IF
+002060     OPEN EXTEND AUDIT-FILE
+002070     IF WS-AUDIT-STATUS NOT = "00"
+002080         OPEN OUTPUT AUDIT-FILE
+002090     END-IF
+002100     IF WS-AUDIT-STATUS NOT = "00"
+002110         DISPLAY "FN_COB: UNABLE TO OPEN AUDITLOG, STATUS "
+002120             WS-AUDIT-STATUS
+002130         GOBACK
+002140     END-IF
+002150     OPEN EXTEND REJECT-FILE
+002160     IF WS-REJECT-STATUS NOT = "00"
+002170         OPEN OUTPUT REJECT-FILE
+002180     END-IF
+002190     IF WS-REJECT-STATUS NOT = "00"
+002200         DISPLAY "FN_COB: UNABLE TO OPEN REJLOG, STATUS "
+002210             WS-REJECT-STATUS
+002220         GOBACK
+002230     END-IF
+002240     SET WS-AUDIT-IS-OPEN TO TRUE
+002250     PERFORM 1100-LOAD-CHECKPOINT-INTERVAL THRU 1100-EXIT
+002260     PERFORM 1200-LOAD-RESTART-POINT THRU 1200-EXIT
+002270     OPEN EXTEND CHECKPOINT-FILE
+002280     IF WS-CHECKPOINT-STATUS NOT = "00"
+002290         OPEN OUTPUT CHECKPOINT-FILE
+002300     END-IF
+002310     IF WS-CHECKPOINT-STATUS NOT = "00"
+002320         DISPLAY "FN_COB: UNABLE TO OPEN CHKPT, STATUS "
+002330             WS-CHECKPOINT-STATUS
+002340         GOBACK
+002350     END-IF.
+002360 1000-EXIT.
+002370     EXIT.
+002380
+002390*    1100-LOAD-CHECKPOINT-INTERVAL
+002400*    THE CHECKPOINT INTERVAL IS OPERATOR-CONFIGURABLE VIA THE
+002410*    FN_COB_CHECKPOINT_INTERVAL ENVIRONMENT VARIABLE, SO A BATCH
+002420*    RUN OVER A SMALL TEST ROSTER CAN CHECKPOINT OFTEN WHILE A
+002430*    FULL PRODUCTION ROSTER CHECKPOINTS LESS FREQUENTLY.  A
+002440*    ZERO VALUE (NUMERIC, BUT USELESS AS A DIVISOR IN
+002450*    2200-CHECKPOINT-IF-DUE) IS TREATED AS NOT SET AND THE
+002460*    DEFAULT OF 100 IS RESTORED.
+002470******************************************************************
+002480 1100-LOAD-CHECKPOINT-INTERVAL.
+002490     ACCEPT WS-ENV-INTERVAL
+002500         FROM ENVIRONMENT "FN_COB_CHECKPOINT_INTERVAL"
+002510     MOVE ZERO TO WS-TRAILING-SPACES
+002520     INSPECT WS-ENV-INTERVAL TALLYING WS-TRAILING-SPACES
+002530         FOR TRAILING SPACE
+002540     SUBTRACT WS-TRAILING-SPACES FROM 7 GIVING WS-ENV-LEN
+002550     IF WS-ENV-LEN > 0
+002560         IF WS-ENV-INTERVAL (1:WS-ENV-LEN) IS NUMERIC
+002570             MOVE WS-ENV-INTERVAL (1:WS-ENV-LEN)
+002580                 TO WS-CHECKPOINT-INTERVAL
+002590         END-IF
+002600     END-IF
+002610     IF WS-CHECKPOINT-INTERVAL = 0
+002620         MOVE 100 TO WS-CHECKPOINT-INTERVAL
+002630     END-IF.
+002640 1100-EXIT.
+002650     EXIT.
+002660
+002670******************************************************************
+002680*    1200-LOAD-RESTART-POINT
+002690*    IF A CHECKPOINT FILE SURVIVES FROM A PRIOR RUN, ITS LAST
+002700*    RECORD GIVES THE SYSIN RECORD NUMBER TO RESTART BEHIND - ANY
+002710*    RECORD AT OR BELOW THAT NUMBER IS SKIPPED RATHER THAN
+002720*    GREETED AND LOGGED A SECOND TIME.
+002730******************************************************************
+002740 1200-LOAD-RESTART-POINT.
+002750     OPEN INPUT CHECKPOINT-FILE
+002760     IF WS-CHECKPOINT-STATUS = "00"
+002770         PERFORM 1210-READ-LAST-CHECKPOINT THRU 1210-EXIT
+002780             UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+002790         CLOSE CHECKPOINT-FILE
+002800     END-IF.
+002810 1200-EXIT.
+002820     EXIT.
+002830
+002840 1210-READ-LAST-CHECKPOINT.
+002850     READ CHECKPOINT-FILE
+002860         AT END
+002870             MOVE "10" TO WS-CHECKPOINT-STATUS
+002880         NOT AT END
+002890             MOVE CK-RECORD-NO TO WS-RESTART-POINT
+002900     END-READ.
+002910 1210-EXIT.
+002920     EXIT.
+002930
+002940******************************************************************
+002950*    2000-PROCESS-SYSIN
+002960*    READS SYSIN UNTIL EOF IS SET, ONE INPUT RECORD AT A TIME -
+002970*    THIS IS WHAT TURNS A SINGLE-NAME CONSOLE INVOCATION AND A
+002980*    MULTI-LINE ROSTER INTO THE SAME CODE PATH.
+002990******************************************************************
+003000 2000-PROCESS-SYSIN.
+003010     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT
+003020         UNTIL EOF.
+003030 2000-EXIT.
+003040     EXIT.
+003050
+003060 2100-READ-NEXT-RECORD.
+003070     READ SYSIN
+003080         AT END
+003090             SET EOF TO TRUE
+003100         NOT AT END
+003110             ADD 1 TO WS-RECORD-NO
+003120             ADD 1 TO WS-RECS-READ
+003130             IF WS-RECORD-NO > WS-RESTART-POINT
+003140                 IF WS-SYSIN-STATUS NOT = "00"
+003150                     PERFORM 2115-REJECT-OVERSIZED-RECORD
+003160                         THRU 2115-EXIT
+003170                 ELSE
+003180                     PERFORM 2110-GREET-ONE-RECORD THRU 2110-EXIT
+003190                 END-IF
+003200                 PERFORM 2200-CHECKPOINT-IF-DUE THRU 2200-EXIT
+003210             ELSE
+003220                 ADD 1 TO WS-RECS-SKIPPED
+003230             END-IF
+003240     END-READ.
+003250 2100-EXIT.
+003260     EXIT.
+003270
+003280******************************************************************
+003290*    2115-REJECT-OVERSIZED-RECORD
+003300*    A ROSTER LINE LONGER THAN LN'S 80-BYTE RECORD LENGTH READS
+003310*    BACK WITH A NOT-AT-END FILE STATUS OTHER THAN "00" (STATUS 06
+003320*    UNDER THIS RUNTIME) AND LN ITSELF HOLDS ONLY THE TRUNCATED
+003330*    FIRST 80 BYTES - THE PART OF THE LINE THAT WAS CUT OFF NEVER
+003340*    REACHES 3050-SPLIT-RECORD-FIELDS, SO ITS COUNT IN CHECKS
+003350*    CANNOT CATCH THIS CASE.  LOGGED AS AN OVERFLOW REJECT INSTEAD
+003360*    OF BEING GREETED FROM TRUNCATED TEXT.
+003370******************************************************************
+003380 2115-REJECT-OVERSIZED-RECORD.
+003390     MOVE LN TO WS-STDIN
+003400     SET WS-REASON-OVERFLOW TO TRUE
+003410     PERFORM 2130-WRITE-REJECT-RECORD THRU 2130-EXIT
+003420     ADD 1 TO WS-RECS-REJECTED.
+003430 2115-EXIT.
+003440     EXIT.
+003450
+003460******************************************************************
+003470*    2200-CHECKPOINT-IF-DUE
+003480******************************************************************
+003490 2200-CHECKPOINT-IF-DUE.
+003500     DIVIDE WS-RECORD-NO BY WS-CHECKPOINT-INTERVAL
+003510         GIVING WS-CHECKPOINT-QUOTIENT
+003520         REMAINDER WS-CHECKPOINT-REMAINDER
+003530     IF WS-CHECKPOINT-REMAINDER = 0
+003540         PERFORM 2210-WRITE-CHECKPOINT THRU 2210-EXIT
+003550     END-IF.
+003560 2200-EXIT.
+003570     EXIT.
+003580
+003590******************************************************************
+003600*    2210-WRITE-CHECKPOINT
+003610******************************************************************
+003620 2210-WRITE-CHECKPOINT.
+003630     PERFORM 6000-BUILD-TIMESTAMP THRU 6000-EXIT
+003640     MOVE SPACES TO CHECKPOINT-RECORD
+003650     MOVE WS-TIMESTAMP TO CK-TIMESTAMP
+003660     MOVE WS-RECORD-NO TO CK-RECORD-NO
+003670     WRITE CHECKPOINT-RECORD.
+003680 2210-EXIT.
+003690     EXIT.
+003700
+003710 2110-GREET-ONE-RECORD.
+003720     MOVE LN TO WS-STDIN
+003730     SET WS-REASON-NONE TO TRUE
+003740     PERFORM 3050-SPLIT-RECORD-FIELDS THRU 3050-EXIT
+003750     IF WS-REASON-NONE
+003760         PERFORM 3300-LOOKUP-CUSTOMER THRU 3300-EXIT
+003770     END-IF
+003780     IF WS-REASON-NONE
+003790         PERFORM 3000-EDIT-NAME THRU 3000-EXIT
+003800     END-IF
+003810     IF WS-REASON-NONE
+003820         PERFORM 5000-RESOLVE-GREETING-TEXT THRU 5000-EXIT
+003830         DISPLAY WS-GREETING-PREFIX (1:WS-PREFIX-LEN)
+003840             WS-RAW-NAME (1:WS-NAME-LEN) "!"
+003850         PERFORM 2120-WRITE-AUDIT-RECORD THRU 2120-EXIT
+003860         ADD 1 TO WS-GREETINGS-OK
+003870     ELSE
+003880         PERFORM 2130-WRITE-REJECT-RECORD THRU 2130-EXIT
+003890         ADD 1 TO WS-RECS-REJECTED
+003900     END-IF.
+003910 2110-EXIT.
+003920     EXIT.
+003930
+003940******************************************************************
+003950*    2120-WRITE-AUDIT-RECORD
+003960******************************************************************
+003970 2120-WRITE-AUDIT-RECORD.
+003980     PERFORM 6000-BUILD-TIMESTAMP THRU 6000-EXIT
+003990     MOVE SPACES TO AUDIT-RECORD
+004000     MOVE WS-TIMESTAMP TO AU-TIMESTAMP
+004010     MOVE WS-RAW-NAME TO AU-NAME
+004020     MOVE WS-STDIN TO AU-RAW-INPUT
+004030     WRITE AUDIT-RECORD.
+004040 2120-EXIT.
+004050     EXIT.
+004060
+004070******************************************************************
+004080*    2130-WRITE-REJECT-RECORD
+004090*    LOGS AN INPUT RECORD THAT FAILED EDIT IN 3000-EDIT-NAME, SO
+004100*    THE SOURCE FEED CAN BE CORRECTED INSTEAD OF A BAD GREETING
+004110*    GOING OUT SILENTLY.
+004120******************************************************************
+004130 2130-WRITE-REJECT-RECORD.
+004140     PERFORM 6000-BUILD-TIMESTAMP THRU 6000-EXIT
+004150     PERFORM 6100-SET-REASON-TEXT THRU 6100-EXIT
+004160     MOVE SPACES TO REJECT-RECORD
+004170     MOVE WS-TIMESTAMP TO RJ-TIMESTAMP
+004180     MOVE WS-RECORD-NO TO RJ-RECORD-NO
+004190     MOVE WS-REJECT-REASON TO RJ-REASON-CODE
+004200     MOVE WS-REASON-TEXT TO RJ-REASON-TEXT
+004210     MOVE WS-STDIN (1:80) TO RJ-RAW-INPUT
+004220     WRITE REJECT-RECORD.
+004230 2130-EXIT.
+004240     EXIT.
+004250
+004260******************************************************************
+004270*    3050-SPLIT-RECORD-FIELDS
+004280*    WS-STDIN CARRIES THE NAME ON ITS OWN, OR THE NAME FOLLOWED BY
+004290*    UP TO THREE MORE COMMA-DELIMITED FIELDS - LANGUAGE CODE,
+004300*    CUSTOMER ID, GREETING MODE, IN THAT ORDER - SPLIT FROM
+004310*    WS-STDIN RATHER THAN LN SO THIS SAME LOGIC SERVES BOTH THE
+004320*    SYSIN BATCH LOOP AND THE FN_COB_GREET CALLABLE ENTRY POINT
+004330*    BELOW.  A LINE CARRYING MORE COMMA-DELIMITED FIELDS THAN THIS
+004340*    RECORD LAYOUT EXPECTS SHOWS UP HERE AS AN UNSTRING OVERFLOW,
+004350*    BUT UNSTRING'S OWN ON OVERFLOW CLAUSE ONLY CATCHES THAT CASE -
+004360*    IT DOES NOT FIRE WHEN A SINGLE FIELD IS SIMPLY TOO LONG FOR
+004370*    ITS RECEIVING ITEM, WHICH WOULD OTHERWISE BE TRUNCATED
+004380*    WITHOUT ANY INDICATION (A MISTYPED, OVERSIZED CUSTOMER ID
+004390*    SILENTLY TRUNCATING DOWN TO MATCH AN UNRELATED CUSTOMER, FOR
+004400*    EXAMPLE).  THE COUNT IN CLAUSE BELOW REPORTS THE TRUE LENGTH
+004410*    OF EACH DELIMITED SEGMENT REGARDLESS OF HOW MUCH OF IT FIT IN
+004420*    THE RECEIVING ITEM, SO EACH FIELD'S COUNT IS CHECKED AGAINST
+004430*    ITS RECEIVING ITEM'S WIDTH TO CATCH THAT TRUNCATION
+004440*    EXPLICITLY.  WS-STDIN IS REFERENCE-MODIFIED DOWN TO ITS
+004450*    TRIMMED LENGTH FIRST SO THE LAST FIELD'S COUNT IS NOT
+004460*    INFLATED BY WS-STDIN'S OWN TRAILING FILLER SPACE.
+004470******************************************************************
+004480 3050-SPLIT-RECORD-FIELDS.
+004490     MOVE SPACES TO WS-RAW-NAME
+004500     MOVE SPACES TO WS-RAW-LANG-CODE
+004510     MOVE SPACES TO WS-RAW-CUSTOMER-ID
+004520     MOVE SPACES TO WS-RAW-MODE
+004530     MOVE ZERO TO WS-TRAILING-SPACES
+004540     INSPECT WS-STDIN TALLYING WS-TRAILING-SPACES
+004550         FOR TRAILING SPACE
+004560     SUBTRACT WS-TRAILING-SPACES FROM 255 GIVING WS-STDIN-LEN
+004570     IF WS-STDIN-LEN = 0
+004580         MOVE 1 TO WS-STDIN-LEN
+004590     END-IF
+004600     UNSTRING WS-STDIN (1:WS-STDIN-LEN) DELIMITED BY ","
+004610         INTO WS-RAW-NAME       COUNT IN WS-SPLIT-CNT-NAME,
+004620              WS-RAW-LANG-CODE  COUNT IN WS-SPLIT-CNT-LANG,
+004630              WS-RAW-CUSTOMER-ID COUNT IN WS-SPLIT-CNT-CUST,
+004640              WS-RAW-MODE       COUNT IN WS-SPLIT-CNT-MODE
+004650         ON OVERFLOW
+004660             SET WS-REASON-OVERFLOW TO TRUE
+004670     END-UNSTRING
+004680     IF WS-SPLIT-CNT-NAME > 80
+004690         OR WS-SPLIT-CNT-LANG > 2
+004700         OR WS-SPLIT-CNT-CUST > 10
+004710         OR WS-SPLIT-CNT-MODE > 8
+004720         SET WS-REASON-OVERFLOW TO TRUE
+004730     END-IF.
+004740 3050-EXIT.
+004750     EXIT.
+004760
+004770******************************************************************
+004780*    3000-EDIT-NAME
+004790*    VALIDATES THE NAME FIELD BEFORE A GREETING IS BUILT FROM IT.
+004800*    A BLANK LINE IS REJECTED JUST LIKE ANY OTHER EDIT FAILURE -
+004810*    THE OLD "HELLO, WORLD!" DEFAULT FOR A BLANK NAME IS GONE, SO
+004820*    A ROSTER WITH A MISSING NAME GETS CAUGHT INSTEAD OF PASSED
+004830*    THROUGH.
+004840******************************************************************
+004850 3000-EDIT-NAME.
+004860     MOVE ZERO TO WS-TRAILING-SPACES
+004870     INSPECT WS-RAW-NAME TALLYING WS-TRAILING-SPACES
+004880         FOR TRAILING SPACE
+004890     SUBTRACT WS-TRAILING-SPACES FROM 80 GIVING WS-NAME-LEN
+004900     MOVE WS-NAME-LEN TO W-IDX
+004910     IF W-IDX = 0
+004920         SET WS-REASON-BLANK-INPUT TO TRUE
+004930     ELSE
+004940         PERFORM 3100-CHECK-ALPHABETIC THRU 3100-EXIT
+004950     END-IF.
+004960 3000-EXIT.
+004970     EXIT.
+004980
+004990******************************************************************
+005000*    3100-CHECK-ALPHABETIC
+005010*    A NAME MAY CONTAIN LETTERS AND SPACES ONLY (SPACES SEPARATE
+005020*    GIVEN AND FAMILY NAMES); ANYTHING ELSE - DIGITS, PUNCTUATION,
+005030*    SYMBOLS - IS REJECTED.
+005040******************************************************************
+005050 3100-CHECK-ALPHABETIC.
+005060     IF WS-RAW-NAME (1:WS-NAME-LEN) NOT ALPHABETIC
+005070         AND WS-RAW-NAME (1:WS-NAME-LEN) NOT ALPHABETIC-UPPER
+005080         AND WS-RAW-NAME (1:WS-NAME-LEN) NOT ALPHABETIC-LOWER
+005090         SET WS-REASON-NON-ALPHA TO TRUE
+005100     END-IF.
+005110 3100-EXIT.
+005120     EXIT.
+005130
+005140******************************************************************
+005150*    3300-LOOKUP-CUSTOMER
+005160*    WHEN THE SYSIN LINE CARRIES A CUSTOMER ID, THE RESOLVED
+005170*    CUSTOMER MASTER NAME REPLACES ANY FREE-TEXT NAME ALSO
+005180*    PRESENT ON THE LINE, SINCE IT IS VERIFIED CUSTOMER DATA.
+005190*    AN ID THAT IS NOT ON FILE IS REJECTED RATHER THAN FALLING
+005200*    BACK TO WHATEVER WAS TYPED.
+005210******************************************************************
+005220 3300-LOOKUP-CUSTOMER.
+005230     IF WS-RAW-CUSTOMER-ID NOT = SPACES
+005240         CALL "CRMLKUP" USING WS-RAW-CUSTOMER-ID, WS-CRM-NAME,
+005250             WS-CRM-FOUND-FLAG
+005260         IF WS-CRM-FOUND-FLAG = "Y"
+005270             MOVE SPACES TO WS-RAW-NAME
+005280             MOVE WS-CRM-NAME TO WS-RAW-NAME
+005290         ELSE
+005300             SET WS-REASON-CUST-NOTFOUND TO TRUE
+005310         END-IF
+005320     END-IF.
+005330 3300-EXIT.
+005340     EXIT.
+005350
+005360******************************************************************
+005370*    4000-BUILD-GREETING-FOR-CALLER
+005380*    ENTERED ONLY FROM FN_COB_GREET, ABOVE.  RUNS THE SAME SPLIT,
+005390*    EDIT AND TEMPLATE-RESOLUTION LOGIC AS THE SYSIN BATCH LOOP
+005400*    AGAINST THE CALLER-SUPPLIED NAME, AND BUILDS THE GREETING
+005410*    INTO FN-OUT-GREETING INSTEAD OF DISPLAYING IT.  A SUCCESSFUL
+005420*    GREETING IS STILL LOGGED TO AUDITLOG (VIA 2120-WRITE-AUDIT-
+005430*    RECORD, THE SAME PARAGRAPH THE SYSIN BATCH LOOP USES) SO
+005440*    INVOCATION COUNTS AND COMPLAINT INVESTIGATIONS COVER THE
+005450*    CALLABLE ENTRY POINT AS WELL AS THE BATCH LOOP - SEE
+005460*    4100-OPEN-AUDIT-IF-NEEDED.  A REJECTED NAME IS RETURNED TO
+005470*    THE CALLER DIRECTLY AND IS NOT WRITTEN TO REJLOG, SINCE THE
+005480*    CALLER RECEIVES THE REJECTION IMMEDIATELY AND DECIDES FOR
+005490*    ITSELF WHAT TO DO WITH IT.
+005500******************************************************************
+005510 4000-BUILD-GREETING-FOR-CALLER.
+005520     MOVE SPACES TO WS-STDIN
+005530     MOVE FN-IN-NAME TO WS-STDIN
+005540     SET WS-REASON-NONE TO TRUE
+005550     PERFORM 3050-SPLIT-RECORD-FIELDS THRU 3050-EXIT
+005560     IF WS-REASON-NONE
+005570         PERFORM 3300-LOOKUP-CUSTOMER THRU 3300-EXIT
+005580     END-IF
+005590     IF WS-REASON-NONE
+005600         PERFORM 3000-EDIT-NAME THRU 3000-EXIT
+005610     END-IF
+005620     IF WS-REASON-NONE
+005630         PERFORM 5000-RESOLVE-GREETING-TEXT THRU 5000-EXIT
+005640         MOVE SPACES TO FN-OUT-GREETING
+005650         STRING WS-GREETING-PREFIX (1:WS-PREFIX-LEN)
+005660                DELIMITED BY SIZE
+005670                WS-RAW-NAME (1:WS-NAME-LEN)
+005680                DELIMITED BY SIZE
+005690                "!" DELIMITED BY SIZE
+005700             INTO FN-OUT-GREETING
+005710         PERFORM 4100-OPEN-AUDIT-IF-NEEDED THRU 4100-EXIT
+005720         PERFORM 2120-WRITE-AUDIT-RECORD THRU 2120-EXIT
+005730     ELSE
+005740         MOVE "*** REJECTED ***" TO FN-OUT-GREETING
+005750     END-IF.
+005760 4000-EXIT.
+005770     EXIT.
+005780
+005790******************************************************************
+005800*    4100-OPEN-AUDIT-IF-NEEDED
+005810*    THE SYSIN BATCH LOOP OPENS AUDIT-FILE ONCE UP FRONT IN
+005820*    1000-INITIALIZE, BUT A DRIVER PROGRAM REACHING FN_COB SOLELY
+005830*    THROUGH THE FN_COB_GREET ENTRY POINT NEVER RUNS THAT
+005840*    PARAGRAPH, SO AUDIT-FILE MAY STILL BE CLOSED THE FIRST TIME
+005850*    4000-BUILD-GREETING-FOR-CALLER NEEDS TO WRITE TO IT.  OPENED
+005860*    ONCE HERE AND LEFT OPEN FOR THE REST OF THE RUN UNIT, THE
+005870*    SAME EXTEND-FALLING-BACK-TO-OUTPUT PATTERN 1000-INITIALIZE
+005880*    USES SO A RESTARTED DRIVER STILL APPENDS RATHER THAN
+005890*    TRUNCATES.
+005900******************************************************************
+005910 4100-OPEN-AUDIT-IF-NEEDED.
+005920     IF NOT WS-AUDIT-IS-OPEN
+005930         OPEN EXTEND AUDIT-FILE
+005940         IF WS-AUDIT-STATUS NOT = "00"
+005950             OPEN OUTPUT AUDIT-FILE
+005960         END-IF
+005970         IF WS-AUDIT-STATUS = "00"
+005980             SET WS-AUDIT-IS-OPEN TO TRUE
+005990         END-IF
+006000     END-IF.
+006010 4100-EXIT.
+006020     EXIT.
+006030
+006040******************************************************************
+006050*    5000-RESOLVE-GREETING-TEXT
+006060*    LOOKS UP THE SALUTATION FOR THE RECORD'S LANGUAGE CODE IN
+006070*    GREETING-TABLE (SEE GREETTBL COPYBOOK).  A BLANK OR
+006080*    UNRECOGNIZED CODE DEFAULTS TO THE ENGLISH "HELLO, " GREETING.
+006090*    A GREETING MODE (FORMAL/INFORMAL/HOLIDAY) SUBSTITUTES ONE OF
+006100*    MODE-TABLE'S ENGLISH TEMPLATES FOR "HELLO, " - BUT ONLY WHEN
+006110*    THE ENGLISH "HELLO, " TEMPLATE IS THE ONE ACTUALLY IN EFFECT,
+006120*    WHETHER THAT IS BECAUSE THE LANGUAGE CODE IS BLANK, IS EN, OR
+006130*    IS SOME OTHER CODE GREETING-TABLE DOES NOT RECOGNIZE AND SO
+006140*    ALSO FALLS BACK TO ENGLISH.  WS-LANG-IS-ENGLISH TRACKS THAT
+006150*    DIRECTLY, RATHER THAN COMPARING WS-RAW-LANG-CODE TO THE
+006160*    LITERAL "EN", SO AN UNRECOGNIZED CODE DOES NOT SILENTLY DROP
+006170*    THE MODE JUST BECAUSE IT IS NOT THE TWO CHARACTERS "EN".  A
+006180*    RECOGNIZED NON-ENGLISH LANGUAGE CODE HAS NO LOCALIZED FORMAL/
+006190*    HOLIDAY PHRASING TO OFFER AND SO TAKES PRECEDENCE OVER THE
+006200*    MODE.
+006210******************************************************************
+006220 5000-RESOLVE-GREETING-TEXT.
+006230     MOVE SPACES TO WS-GREETING-PREFIX
+006240     MOVE "N" TO WS-LANG-IS-ENGLISH
+006250     IF WS-RAW-LANG-CODE = SPACES
+006260         MOVE "EN" TO WS-RAW-LANG-CODE
+006270     END-IF
+006280     SET GT-IDX TO 1
+006290     SEARCH GT-ENTRY
+006300         AT END
+006310             MOVE "Hello, " TO WS-GREETING-PREFIX
+006320             MOVE 7 TO WS-PREFIX-LEN
+006330             SET WS-LANG-USES-ENGLISH TO TRUE
+006340         WHEN GT-LANG-CODE (GT-IDX) = WS-RAW-LANG-CODE
+006350             MOVE GT-TEMPLATE (GT-IDX) TO WS-GREETING-PREFIX
+006360             MOVE GT-LEN (GT-IDX) TO WS-PREFIX-LEN
+006370             IF GT-LANG-CODE (GT-IDX) = "EN"
+006380                 SET WS-LANG-USES-ENGLISH TO TRUE
+006390             END-IF
+006400     END-SEARCH
+006410     IF WS-LANG-USES-ENGLISH AND WS-RAW-MODE NOT = SPACES
+006420         PERFORM 5100-APPLY-MODE-TEMPLATE THRU 5100-EXIT
+006430     END-IF.
+006440 5000-EXIT.
+006450     EXIT.
+006460
+006470******************************************************************
+006480*    5100-APPLY-MODE-TEMPLATE
+006490*    OVERRIDES THE ENGLISH "HELLO, " TEMPLATE JUST RESOLVED ABOVE
+006500*    WITH THE MODE-TABLE ENTRY FOR WS-RAW-MODE.  AN UNRECOGNIZED
+006510*    MODE CODE LEAVES THE ENGLISH "HELLO, " GREETING IN PLACE.
+006520******************************************************************
+006530 5100-APPLY-MODE-TEMPLATE.
+006540     SET MO-IDX TO 1
+006550     SEARCH MO-ENTRY
+006560         AT END
+006570             CONTINUE
+006580         WHEN MO-MODE-CODE (MO-IDX) = WS-RAW-MODE
+006590             MOVE SPACES TO WS-GREETING-PREFIX
+006600             MOVE MO-TEMPLATE (MO-IDX) TO WS-GREETING-PREFIX
+006610             MOVE MO-LEN (MO-IDX) TO WS-PREFIX-LEN
+006620     END-SEARCH.
+006630 5100-EXIT.
+006640     EXIT.
+006650
+006660******************************************************************
+006670*    6000-BUILD-TIMESTAMP
+006680******************************************************************
+006690 6000-BUILD-TIMESTAMP.
+006700     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+006710     ACCEPT WS-TS-TIME FROM TIME
+006720     STRING WS-TS-DATE DELIMITED BY SIZE
+006730            WS-TS-TIME DELIMITED BY SIZE
+006740         INTO WS-TIMESTAMP.
+006750 6000-EXIT.
+006760     EXIT.
+006770
+006780******************************************************************
+006790*    6100-SET-REASON-TEXT
+006800******************************************************************
+006810 6100-SET-REASON-TEXT.
+006820     EVALUATE TRUE
+006830         WHEN WS-REASON-BLANK-INPUT
+006840             MOVE "BLANK INPUT" TO WS-REASON-TEXT
+006850         WHEN WS-REASON-OVERFLOW
+006860             MOVE "NAME FIELD OVERFLOW" TO WS-REASON-TEXT
+006870         WHEN WS-REASON-NON-ALPHA
+006880             MOVE "NON-ALPHABETIC CHARS" TO WS-REASON-TEXT
+006890         WHEN WS-REASON-CUST-NOTFOUND
+006900             MOVE "CUST ID NOT FOUND" TO WS-REASON-TEXT
+006910         WHEN OTHER
+006920             MOVE "UNKNOWN" TO WS-REASON-TEXT
+006930     END-EVALUATE.
+006940 6100-EXIT.
+006950     EXIT.
+006960
+006970******************************************************************
+006980*    8000-PRODUCE-SUMMARY
+006990*    END-OF-JOB CONTROL TOTALS FOR THE OPERATOR - RECORDS READ
+007000*    SHOULD ALWAYS EQUAL GREETINGS PRODUCED PLUS REJECTIONS PLUS
+007010*    RECORDS SKIPPED ON RESTART.  WS-RECS-SKIPPED COUNTS SYSIN
+007020*    RECORDS READ A SECOND TIME PAST A RESTART POINT (SEE
+007030*    1200-LOAD-RESTART-POINT) THAT WERE NOT RE-GREETED OR
+007040*    RE-REJECTED, SO THE TOTALS STILL RECONCILE ON A RESTARTED
+007050*    RUN.  THE BANNER IS SUPPRESSED FOR A SINGLE-LINE SYSIN (THE
+007060*    ORIGINAL ONE-NAME-PER-INVOCATION USAGE, WHERE STDOUT IS THE
+007070*    OCI FUNCTION'S RESPONSE PAYLOAD AND MUST STAY JUST THE ONE
+007080*    GREETING LINE) AND ONLY DISPLAYED ONCE THE RUN HAS READ MORE
+007090*    THAN ONE RECORD, I.E. IS ACTUALLY A ROSTER BATCH RUN.
+007100******************************************************************
+007110 8000-PRODUCE-SUMMARY.
+007120     IF WS-RECS-READ > 1
+007130         DISPLAY "******************************************"
+007140         DISPLAY "*          FN_COB END-OF-JOB SUMMARY      *"
+007150         DISPLAY "******************************************"
+007160         DISPLAY "* RECORDS READ..........: " WS-RECS-READ
+007170         DISPLAY "* GREETINGS PRODUCED....: " WS-GREETINGS-OK
+007180         DISPLAY "* RECORDS REJECTED......: " WS-RECS-REJECTED
+007190         DISPLAY "* RECORDS SKIPPED (RESTART): " WS-RECS-SKIPPED
+007200         DISPLAY "******************************************"
+007210     END-IF.
+007220 8000-EXIT.
+007230     EXIT.
+007240
+007250******************************************************************
+007260*    9999-TERMINATE
+007270******************************************************************
+007280 9999-TERMINATE.
+007290     CLOSE SYSIN
+007300     CLOSE AUDIT-FILE
+007310     CLOSE REJECT-FILE
+007320     CLOSE CHECKPOINT-FILE.
+007330 9999-EXIT.
+007340     EXIT.
