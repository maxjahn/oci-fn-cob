@@ -0,0 +1,64 @@
+000100******************************************************************
+000200*    CRMLKUP - CUSTOMER MASTER LOOKUP SUBPROGRAM
+000300*
+000400*    AUTHOR.          R J HARGROVE.
+000500*    INSTALLATION.    DATA PROCESSING - BATCH SYSTEMS.
+000600*    DATE-WRITTEN.    08/08/26.
+000700*
+000800*    RESOLVES A CUSTOMER ID TO ITS NAME OF RECORD.  CALLED BY
+000900*    FN_COB WHEN A SYSIN LINE CARRIES A CUSTOMER ID IN PLACE OF
+001000*    A TYPED NAME, SO THE GREETING USES THE CUSTOMER MASTER'S
+001100*    NAME RATHER THAN WHATEVER WAS TYPED ON THE ROSTER.  THE
+001200*    LOOKUP TABLE HERE IS A STAND-IN FOR A REAL CRM/CUSTOMER
+001300*    MASTER SERVICE CALL, KEPT AS A SEPARATE CALLED SUBPROGRAM SO
+001400*    THE REAL INTERFACE CAN BE SUBSTITUTED LATER WITHOUT ANY
+001500*    CHANGE TO FN_COB'S PARAGRAPH STRUCTURE.
+001600*
+001700*    MAINTENANCE HISTORY
+001800*    DATE       INIT DESCRIPTION
+001900*    08/08/26   RJH  ORIGINAL.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. CRMLKUP.
+002300 AUTHOR. R J HARGROVE.
+002400 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+002500 DATE-WRITTEN. 08/08/26.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  CUST-TABLE-DATA.
+002900     05  FILLER              PIC X(10) VALUE "0000000001".
+003000     05  FILLER              PIC X(60) VALUE "Grace Hopper".
+003100     05  FILLER              PIC X(10) VALUE "0000000002".
+003200     05  FILLER              PIC X(60) VALUE "Ada Lovelace".
+003300     05  FILLER              PIC X(10) VALUE "0000000003".
+003400     05  FILLER              PIC X(60) VALUE "Alan Turing".
+003500     05  FILLER              PIC X(10) VALUE "0000000004".
+003600     05  FILLER              PIC X(60) VALUE "Margaret Hamilton".
+003700 01  CUST-TABLE REDEFINES CUST-TABLE-DATA.
+003800     05  CT-ENTRY            OCCURS 4 TIMES
+003900                             INDEXED BY CT-IDX.
+004000         10  CT-CUSTOMER-ID  PIC X(10).
+004100         10  CT-CUSTOMER-NAME PIC X(60).
+004200 LINKAGE SECTION.
+004300 01  CR-CUSTOMER-ID          PIC X(10).
+004400 01  CR-CUSTOMER-NAME        PIC X(60).
+004500 01  CR-FOUND-FLAG           PIC X(01).
+004600     88  CR-FOUND                VALUE "Y".
+004700     88  CR-NOT-FOUND             VALUE "N".
+004800 PROCEDURE DIVISION USING CR-CUSTOMER-ID, CR-CUSTOMER-NAME,
+004900         CR-FOUND-FLAG.
+005000******************************************************************
+005100*    0000-MAINLINE
+005200******************************************************************
+005300 0000-MAINLINE.
+005400     MOVE SPACES TO CR-CUSTOMER-NAME
+005500     SET CR-NOT-FOUND TO TRUE
+005600     SET CT-IDX TO 1
+005700     SEARCH CT-ENTRY
+005800         AT END
+005900             CONTINUE
+006000         WHEN CT-CUSTOMER-ID (CT-IDX) = CR-CUSTOMER-ID
+006100             MOVE CT-CUSTOMER-NAME (CT-IDX) TO CR-CUSTOMER-NAME
+006200             SET CR-FOUND TO TRUE
+006300     END-SEARCH
+006400     GOBACK.
